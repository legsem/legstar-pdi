@@ -0,0 +1,17 @@
+      * ----------------------------------------------------------------
+      * CONTROL-FILE RECORD LAYOUT FOR PCUSTWVB'S OPTIONAL NAME/
+      * ADDRESS/PHONE/DATE OVERRIDE DATASET (CTLFILE).
+      *
+      * ONE ENTRY PER RECORD. CTL-TYPE SELECTS WHICH POOL CTL-VALUE IS
+      * LOADED INTO:
+      *     FN  FIRST NAME  (UP TO 5  CHARACTERS USED)
+      *     LN  LAST NAME   (UP TO 15 CHARACTERS USED)
+      *     AD  ADDRESS     (UP TO 20 CHARACTERS USED)
+      *     PH  PHONE       (UP TO 8  CHARACTERS USED)
+      *     DT  TRANSACTION DATE (UP TO 8 CHARACTERS USED)
+      * ANY OTHER CTL-TYPE IS IGNORED.
+      * ----------------------------------------------------------------
+       01  CONTROL-RECORD.
+           05 CTL-TYPE                PIC X(2).
+           05 FILLER                  PIC X(1).
+           05 CTL-VALUE               PIC X(20).
