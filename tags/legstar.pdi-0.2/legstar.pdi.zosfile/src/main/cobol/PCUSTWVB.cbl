@@ -9,8 +9,8 @@
       * REQUESTED NUMBER OF RECORDS.
       * ----------------------------------------------------------------
       * WRITES IN A RECFM=VB FILE
-      * COBOL LOGICAL LENGTH IS BETWEEN 58 AND 183
-      * QSAM LOGICAL RECORD IS BETWEEN 62 AND 187 (COBOL + RDW)
+      * COBOL LOGICAL LENGTH IS BETWEEN 61 AND 186
+      * QSAM LOGICAL RECORD IS BETWEEN 65 AND 190 (COBOL + RDW)
       * ----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -22,115 +22,689 @@
            ASSIGN TO OUTFILE
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS W-OUTPUT-FILE-STATUS.
+           FILE STATUS IS W-OUTPUT-FILE-STATUS W-OUTPUT-FILE-STATUS-2.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO CHKPNT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS W-CHKPT-FILE-STATUS.
+
+      * ----------------------------------------------------------------
+      * VSAM KSDS ALTERNATIVE TO OUTPUT-FILE, SELECTED BY L-FILE-MODE
+      * = 'V'. LOADED IN ASCENDING CUSTOMER-ID SEQUENCE SINCE CUSTOMER-
+      * ID IS GENERATED SEQUENTIALLY, SO SEQUENTIAL ACCESS IS SUFFICIENT
+      * FOR THE INITIAL LOAD.
+      * ----------------------------------------------------------------
+           SELECT VSAM-OUTPUT-FILE
+           ASSIGN TO VSAMOUT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS VSAM-CUSTOMER-ID
+           FILE STATUS IS W-VSAM-FILE-STATUS W-VSAM-FILE-STATUS-2.
+
+      * ----------------------------------------------------------------
+      * OPTIONAL OVERRIDE DATASET FOR THE NAME/ADDRESS/PHONE/DATE
+      * POOLS. WHEN PRESENT IT COMPLETELY REPLACES THE COMPILED-IN
+      * POOLS BELOW, SO BUSINESS USERS CAN TAILOR GENERATED CONTENT
+      * WITHOUT A RECOMPILE. WHEN ABSENT, THE COMPILED-IN POOLS STAND.
+      * ----------------------------------------------------------------
+           SELECT OPTIONAL CONTROL-FILE
+           ASSIGN TO CTLFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS W-CTL-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-FILE
            RECORDING MODE IS V
            BLOCK CONTAINS 2 RECORDS
-           RECORD CONTAINS 58 TO 183 CHARACTERS.
+           RECORD CONTAINS 61 TO 186 CHARACTERS.
        COPY RCUSTDAT.
 
+      * ----------------------------------------------------------------
+      * CHECKPOINT FILE. HOLDS ONE RECORD PER CUSTOMER SUCCESSFULLY
+      * WRITTEN TO OUTPUT-FILE DURING A RUN (A CHECKPOINT IS TAKEN
+      * AFTER EVERY WRITE, NOT PERIODICALLY, SO THE TRAIL NEVER RUNS
+      * AHEAD OF WHAT IS ACTUALLY ON OUTPUT-FILE AND A RESTART NEVER
+      * RE-WRITES A CUSTOMER-ID THAT IS ALREADY THERE). ON THE NEXT
+      * RUN, THE PRIOR RUN'S TRAIL IS READ TO FIND A RESTART POINT
+      * AUTOMATICALLY, UNLESS THE OPERATOR OVERRIDES IT WITH
+      * L-RESTART-ID. EACH RUN STARTS A FRESH TRAIL.
+      * ----------------------------------------------------------------
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  CHECKPOINT-RECORD          PIC 9(9).
+
+       FD VSAM-OUTPUT-FILE
+           RECORD CONTAINS 61 TO 186 CHARACTERS.
+       COPY RCUSTDAT
+           REPLACING ==CUSTOMER-DATA== BY ==VSAM-CUSTOMER-DATA==
+                  ==CUSTOMER-ID== BY ==VSAM-CUSTOMER-ID==
+                  ==CUSTOMER-NAME== BY ==VSAM-CUSTOMER-NAME==
+                  ==CUSTOMER-ADDRESS==
+               BY ==VSAM-CUSTOMER-ADDRESS==
+                  ==CUSTOMER-PHONE== BY ==VSAM-CUSTOMER-PHONE==
+                  ==TRANSACTION-NBR==
+               BY ==VSAM-TRANSACTION-NBR==
+                  ==TRANSACTION-DATA==
+               BY ==VSAM-TRANSACTION-DATA==
+                  ==TRANSACTION-DATE==
+               BY ==VSAM-TRANSACTION-DATE==
+                  ==TRANSACTION-AMOUNT==
+               BY ==VSAM-TRANSACTION-AMOUNT==
+                  ==TRANSACTION-COMMENT==
+               BY ==VSAM-TRANSACTION-COMMENT==.
+
+       FD CONTROL-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+       COPY RCUSTCTL.
+
        WORKING-STORAGE SECTION.
+      * ----------------------------------------------------------------
+      * OUTPUT-FILE FILE STATUS. CARRIED AS THE FULL 4-CHARACTER IBM
+      * EXTENDED FILE STATUS (STATUS-KEY-1 PLUS STATUS-KEY-2) SO
+      * DISPLAY-OUTPUT-FILE-STATUS BELOW CAN DISTINGUISH, E.G., A
+      * PLAIN BOUNDARY VIOLATION (34) FROM ONE CAUSED BY RUNNING OUT
+      * OF SPACE (34/04).
+      * ----------------------------------------------------------------
        01  W-OUTPUT-FILE-STATUS       PIC 9(2).
-       01  W-I                        PIC 9(4) COMP.
+       01  W-OUTPUT-FILE-STATUS-2     PIC X(2).
+       01  W-I                        PIC 9(9) COMP.
        01  W-J                        PIC 9(4) COMP.
        01  W-K                        PIC 9(4) COMP.
        01  W-L                        PIC 9(4) COMP.
+       01  W-M                        PIC 9(4) COMP.
        01  W-RANDOM-SEED              PIC 9(8).
        01  W-RANDOM                   PIC V9(18).
+      * ----------------------------------------------------------------
+      * RUN CONTROL TOTALS, DISPLAYED AT PROGRAM-EXIT FOR OPERATIONS
+      * TO BALANCE AGAINST L-RECORD-NBR IN THE JOB LOG.
+      * ----------------------------------------------------------------
+       01  W-TOTAL-CUSTOMERS          PIC 9(9) COMP VALUE ZERO.
+       01  W-TOTAL-TRANSACTIONS       PIC 9(10) COMP VALUE ZERO.
+       01  W-TOTAL-AMOUNT             PIC S9(13)V99 VALUE ZERO.
+      * ----------------------------------------------------------------
+      * HOLDS THE CURRENT CUSTOMER'S TRANSACTION AMOUNT UNTIL THE
+      * CUSTOMER-DATA RECORD IS ACTUALLY WRITTEN, SO A FAILED WRITE
+      * CANNOT INFLATE THE RUN CONTROL TOTALS ABOVE FOR A CUSTOMER
+      * THAT NEVER MADE IT TO THE OUTPUT FILE.
+      * ----------------------------------------------------------------
+       01  W-CUST-AMOUNT              PIC S9(11)V99 VALUE ZERO.
+      * ----------------------------------------------------------------
+      * CHECKPOINT/RESTART CONTROLS. SEE CHECKPOINT-FILE ABOVE.
+      * ----------------------------------------------------------------
+       01  W-CHKPT-FILE-STATUS        PIC 9(2).
+       01  W-START-ID                 PIC 9(9) COMP VALUE 1.
+      * ----------------------------------------------------------------
+      * VSAM KSDS OUTPUT CONTROL. SEE VSAM-OUTPUT-FILE ABOVE. CARRIED
+      * AS THE FULL 4-CHARACTER IBM EXTENDED FILE STATUS, SAME AS
+      * W-OUTPUT-FILE-STATUS, SO DISPLAY-VSAM-FILE-STATUS BELOW CAN
+      * DISTINGUISH, E.G., A DUPLICATE KEY (22) FROM A BOUNDARY
+      * VIOLATION (34).
+      * ----------------------------------------------------------------
+       01  W-VSAM-FILE-STATUS         PIC 9(2).
+       01  W-VSAM-FILE-STATUS-2       PIC X(2).
+       01  W-VSAM-MODE-SWITCH         PIC X(1) VALUE 'N'.
+           88 W-VSAM-MODE             VALUE 'Y'.
+      * ----------------------------------------------------------------
+      * CONTROL-FILE LOAD STATUS. SEE CONTROL-FILE ABOVE. THE -SEEN
+      * SWITCHES TRACK WHICH CTL-TYPES HAVE ACTUALLY TURNED UP IN THE
+      * FILE, SO ONLY A CATEGORY THAT IS ACTUALLY OVERRIDDEN HAS ITS
+      * COMPILED-IN POOL CLEARED; A CATEGORY THE CONTROL FILE NEVER
+      * MENTIONS KEEPS ITS FULL COMPILED-IN POOL INSTEAD OF COLLAPSING
+      * TO A SINGLE STALE DEFAULT ENTRY.
+      * ----------------------------------------------------------------
+       01  W-CTL-FILE-STATUS          PIC 9(2).
+       01  W-FIRST-NAME-SEEN          PIC X(1) VALUE 'N'.
+           88 W-FIRST-NAME-WAS-SEEN   VALUE 'Y'.
+       01  W-LAST-NAME-SEEN           PIC X(1) VALUE 'N'.
+           88 W-LAST-NAME-WAS-SEEN    VALUE 'Y'.
+       01  W-ADDRESS-SEEN             PIC X(1) VALUE 'N'.
+           88 W-ADDRESS-WAS-SEEN      VALUE 'Y'.
+       01  W-PHONE-SEEN               PIC X(1) VALUE 'N'.
+           88 W-PHONE-WAS-SEEN        VALUE 'Y'.
+       01  W-DATE-SEEN                PIC X(1) VALUE 'N'.
+           88 W-DATE-WAS-SEEN         VALUE 'Y'.
+      * ----------------------------------------------------------------
+      * EDGE-CASE/NEGATIVE GENERATION MODE. SEE L-EDGE-CASES ABOVE.
+      * W-EDGE-NAME-FILLER IS STRUNG IN BEHIND THE FIRST/LAST NAME TO
+      * GUARANTEE A FULL 20 NON-BLANK BYTES IN CUSTOMER-NAME.
+      * ----------------------------------------------------------------
+       01  W-EDGE-CASE-SWITCH         PIC X(1) VALUE 'N'.
+           88 W-EDGE-CASE-MODE        VALUE 'Y'.
+       01  W-EDGE-NAME-FILLER         PIC X(20) VALUE ALL 'X'.
+      * ----------------------------------------------------------------
+      * CANNED NAME/ADDRESS/PHONE/DATE POOLS.
+      * -CNT HOLDS THE NUMBER OF ENTRIES CURRENTLY IN USE, SO THE
+      * TABLE CAN BE LOADED FROM THE CONTROL FILE (SEE RCUSTCTL) WITH
+      * FEWER THAN THE MAXIMUM OCCURS WITHOUT CHANGING THE SELECTION
+      * LOGIC BELOW.
+      * ----------------------------------------------------------------
+       01  W-FIRST-NAME-CNT           PIC 9(4) COMP VALUE 20.
        01  W-FIRST-NAMES.
            05 FILLER                  PIC X(5) VALUE 'JOHN'.
            05 FILLER                  PIC X(5) VALUE 'BILL'.
            05 FILLER                  PIC X(5) VALUE 'FRED'.
            05 FILLER                  PIC X(5) VALUE 'BOB'.
            05 FILLER                  PIC X(5) VALUE 'RORY'.
+           05 FILLER                  PIC X(5) VALUE 'JAKE'.
+           05 FILLER                  PIC X(5) VALUE 'MARY'.
+           05 FILLER                  PIC X(5) VALUE 'JANE'.
+           05 FILLER                  PIC X(5) VALUE 'JEAN'.
+           05 FILLER                  PIC X(5) VALUE 'LUCY'.
+           05 FILLER                  PIC X(5) VALUE 'KATE'.
+           05 FILLER                  PIC X(5) VALUE 'MIKE'.
+           05 FILLER                  PIC X(5) VALUE 'DAVE'.
+           05 FILLER                  PIC X(5) VALUE 'CARL'.
+           05 FILLER                  PIC X(5) VALUE 'NEIL'.
+           05 FILLER                  PIC X(5) VALUE 'ROSS'.
+           05 FILLER                  PIC X(5) VALUE 'AMOS'.
+           05 FILLER                  PIC X(5) VALUE 'LEON'.
+           05 FILLER                  PIC X(5) VALUE 'OMAR'.
+           05 FILLER                  PIC X(5) VALUE 'TODD'.
        01  FILLER REDEFINES W-FIRST-NAMES.
-           05 W-FIRST-NAME OCCURS 5   PIC X(5).
+           05 W-FIRST-NAME OCCURS 20  PIC X(5).
+       01  W-LAST-NAME-CNT            PIC 9(4) COMP VALUE 20.
        01  W-LAST-NAMES.
            05 FILLER                  PIC X(15) VALUE 'SMITH'.
            05 FILLER                  PIC X(15) VALUE 'JOHNSON'.
            05 FILLER                  PIC X(15) VALUE 'WILLIAMS'.
            05 FILLER                  PIC X(15) VALUE 'JONES'.
            05 FILLER                  PIC X(15) VALUE 'BROWN'.
+           05 FILLER                  PIC X(15) VALUE 'DAVIS'.
+           05 FILLER                  PIC X(15) VALUE 'MILLER'.
+           05 FILLER                  PIC X(15) VALUE 'WILSON'.
+           05 FILLER                  PIC X(15) VALUE 'MOORE'.
+           05 FILLER                  PIC X(15) VALUE 'TAYLOR'.
+           05 FILLER                  PIC X(15) VALUE 'ANDERSON'.
+           05 FILLER                  PIC X(15) VALUE 'THOMAS'.
+           05 FILLER                  PIC X(15) VALUE 'JACKSON'.
+           05 FILLER                  PIC X(15) VALUE 'WHITE'.
+           05 FILLER                  PIC X(15) VALUE 'HARRIS'.
+           05 FILLER                  PIC X(15) VALUE 'MARTIN'.
+           05 FILLER                  PIC X(15) VALUE 'THOMPSON'.
+           05 FILLER                  PIC X(15) VALUE 'GARCIA'.
+           05 FILLER                  PIC X(15) VALUE 'MARTINEZ'.
+           05 FILLER                  PIC X(15) VALUE 'ROBINSON'.
        01  FILLER REDEFINES W-LAST-NAMES.
-           05 W-LAST-NAME OCCURS 5    PIC X(15).
+           05 W-LAST-NAME OCCURS 20   PIC X(15).
+       01  W-ADDRESS-CNT              PIC 9(4) COMP VALUE 20.
        01  W-ADDRESSES.
            05 FILLER                  PIC X(20) VALUE 'CAMBRIDGE'.
            05 FILLER                  PIC X(20) VALUE 'BOSTON'.
            05 FILLER                  PIC X(20) VALUE 'NEW YORK'.
            05 FILLER                  PIC X(20) VALUE 'SAN FRANCISCO'.
            05 FILLER                  PIC X(20) VALUE 'SEATTLE'.
+           05 FILLER                  PIC X(20) VALUE 'CHICAGO'.
+           05 FILLER                  PIC X(20) VALUE 'DENVER'.
+           05 FILLER                  PIC X(20) VALUE 'AUSTIN'.
+           05 FILLER                  PIC X(20) VALUE 'PORTLAND'.
+           05 FILLER                  PIC X(20) VALUE 'ATLANTA'.
+           05 FILLER                  PIC X(20) VALUE 'DALLAS'.
+           05 FILLER                  PIC X(20) VALUE 'HOUSTON'.
+           05 FILLER                  PIC X(20) VALUE 'PHOENIX'.
+           05 FILLER                  PIC X(20) VALUE 'DETROIT'.
+           05 FILLER                  PIC X(20) VALUE 'ORLANDO'.
+           05 FILLER                  PIC X(20) VALUE 'NASHVILLE'.
+           05 FILLER                  PIC X(20) VALUE 'BALTIMORE'.
+           05 FILLER                  PIC X(20) VALUE 'ST LOUIS'.
+           05 FILLER                  PIC X(20) VALUE 'PITTSBURGH'.
+           05 FILLER                  PIC X(20) VALUE 'CLEVELAND'.
        01  FILLER REDEFINES W-ADDRESSES.
-           05 W-ADDRESS OCCURS 5      PIC X(20).
+           05 W-ADDRESS OCCURS 20     PIC X(20).
+       01  W-PHONE-CNT                PIC 9(4) COMP VALUE 20.
        01  W-PHONES.
            05 FILLER                  PIC X(8) VALUE '25663488'.
            05 FILLER                  PIC X(8) VALUE '38791206'.
            05 FILLER                  PIC X(8) VALUE '67159589'.
            05 FILLER                  PIC X(8) VALUE '54845428'.
            05 FILLER                  PIC X(8) VALUE '48952235'.
+           05 FILLER                  PIC X(8) VALUE '20983114'.
+           05 FILLER                  PIC X(8) VALUE '77245190'.
+           05 FILLER                  PIC X(8) VALUE '61038827'.
+           05 FILLER                  PIC X(8) VALUE '93452671'.
+           05 FILLER                  PIC X(8) VALUE '14788325'.
+           05 FILLER                  PIC X(8) VALUE '58812093'.
+           05 FILLER                  PIC X(8) VALUE '36671244'.
+           05 FILLER                  PIC X(8) VALUE '82390156'.
+           05 FILLER                  PIC X(8) VALUE '47103298'.
+           05 FILLER                  PIC X(8) VALUE '90256713'.
+           05 FILLER                  PIC X(8) VALUE '65841027'.
+           05 FILLER                  PIC X(8) VALUE '31957462'.
+           05 FILLER                  PIC X(8) VALUE '78602934'.
+           05 FILLER                  PIC X(8) VALUE '42719685'.
+           05 FILLER                  PIC X(8) VALUE '19384756'.
        01  FILLER REDEFINES W-PHONES.
-           05 W-PHONE OCCURS 5        PIC X(8).
+           05 W-PHONE OCCURS 20       PIC X(8).
+       01  W-DATE-CNT                 PIC 9(4) COMP VALUE 10.
        01  W-DATES.
            05 FILLER                  PIC X(8) VALUE '10/04/11'.
            05 FILLER                  PIC X(8) VALUE '01/12/09'.
            05 FILLER                  PIC X(8) VALUE '30/10/10'.
            05 FILLER                  PIC X(8) VALUE '09/03/02'.
            05 FILLER                  PIC X(8) VALUE '13/02/05'.
+           05 FILLER                  PIC X(8) VALUE '22/07/13'.
+           05 FILLER                  PIC X(8) VALUE '05/11/08'.
+           05 FILLER                  PIC X(8) VALUE '17/06/14'.
+           05 FILLER                  PIC X(8) VALUE '28/09/07'.
+           05 FILLER                  PIC X(8) VALUE '03/01/12'.
        01  FILLER REDEFINES W-DATES.
-           05 W-DATE OCCURS 5         PIC X(8).
+           05 W-DATE OCCURS 10        PIC X(8).
 
        LINKAGE SECTION.
+      * ----------------------------------------------------------------
+      * L-RECORD-NBR  - NUMBER OF CUSTOMER-DATA RECORDS TO GENERATE.
+      * L-RANDOM-SEED - OPTIONAL. WHEN NON-ZERO, SEEDS FUNCTION RANDOM
+      *                 SO A RERUN WITH THE SAME PARM PRODUCES A
+      *                 BYTE-IDENTICAL FILE. ZERO (THE DEFAULT) KEEPS
+      *                 THE ORIGINAL BEHAVIOR OF SEEDING FROM TODAY'S
+      *                 DATE.
+      * L-RESTART-ID  - OPTIONAL. WHEN NON-ZERO, GENERATION RESUMES AT
+      *                 THIS CUSTOMER-ID INSTEAD OF 1, FOR RESTARTING
+      *                 A RUN THAT WAS CANCELLED OR ABENDED PART WAY
+      *                 THROUGH. ZERO (THE DEFAULT) LETS THE PROGRAM
+      *                 PICK UP WHERE CHECKPOINT-FILE LEFT OFF, OR
+      *                 START AT 1 IF NO PRIOR CHECKPOINT TRAIL EXISTS.
+      * L-FILE-MODE   - OPTIONAL. 'V' WRITES DIRECTLY TO THE VSAM KSDS
+      *                 VSAM-OUTPUT-FILE, KEYED ON CUSTOMER-ID, INSTEAD
+      *                 OF THE SEQUENTIAL RCUSTDAT FILE. ANY OTHER
+      *                 VALUE (INCLUDING SPACE, THE DEFAULT) KEEPS THE
+      *                 ORIGINAL SEQUENTIAL OUTPUT. CHECKPOINT/RESTART
+      *                 ONLY APPLIES TO SEQUENTIAL OUTPUT.
+      * L-EDGE-CASES  - OPTIONAL. 'Y' PRODUCES EDGE-CASE/NEGATIVE TEST
+      *                 DATA INSTEAD OF ORDINARY RANDOM DATA: EVERY
+      *                 FOURTH CUSTOMER IS GIVEN ZERO TRANSACTIONS,
+      *                 CUSTOMER-NAME IS FORCED TO A FULL 20 CHARACTERS
+      *                 OF NON-BLANK DATA, ONE TRANSACTION PER RECORD
+      *                 CARRIES A NEGATIVE AMOUNT AND THE NEXT A ZERO
+      *                 AMOUNT, AND TRANSACTION-COMMENT ALTERNATES
+      *                 BETWEEN BLANK AND LOW-VALUE. ANY OTHER VALUE
+      *                 (INCLUDING SPACE, THE DEFAULT) KEEPS THE
+      *                 ORIGINAL GENERATION RULES.
+      * ----------------------------------------------------------------
        01  L-PARM.
            05 FILLER                  PIC 9(4) COMP.
            05 L-RECORD-NBR            PIC 9(9).
-       
+           05 L-RANDOM-SEED           PIC 9(8).
+           05 L-RESTART-ID            PIC 9(9).
+           05 L-FILE-MODE             PIC X(1).
+           05 L-EDGE-CASES            PIC X(1).
+
        PROCEDURE DIVISION USING L-PARM.
-       
+
            DISPLAY 'STARTED. GENERATING ' L-RECORD-NBR ' RECORDS'.
-           OPEN OUTPUT OUTPUT-FILE.
-           IF W-OUTPUT-FILE-STATUS NOT = ZERO
-              DISPLAY 'ERROR OPENING OUTPUT-FILE='
-                      W-OUTPUT-FILE-STATUS
-              GO TO PROGRAM-EXIT
+
+           PERFORM LOAD-CONTROL-FILE.
+
+           IF L-FILE-MODE = 'V'
+              SET W-VSAM-MODE TO TRUE
            END-IF.
 
-           MOVE FUNCTION CURRENT-DATE (9:8) TO W-RANDOM-SEED.
+           IF L-EDGE-CASES = 'Y'
+              SET W-EDGE-CASE-MODE TO TRUE
+              DISPLAY 'EDGE-CASE/NEGATIVE GENERATION MODE ENABLED'
+           END-IF.
+
+           IF W-VSAM-MODE
+              OPEN OUTPUT VSAM-OUTPUT-FILE
+              IF W-VSAM-FILE-STATUS NOT = ZERO
+                 DISPLAY 'ERROR OPENING VSAM-OUTPUT-FILE='
+                         W-VSAM-FILE-STATUS W-VSAM-FILE-STATUS-2
+                 PERFORM DISPLAY-VSAM-FILE-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 GO TO PROGRAM-EXIT
+              END-IF
+           ELSE
+              PERFORM DETERMINE-RESTART-POINT
+
+              IF W-START-ID > 1
+                 OPEN EXTEND OUTPUT-FILE
+              ELSE
+                 OPEN OUTPUT OUTPUT-FILE
+              END-IF
+              IF W-OUTPUT-FILE-STATUS NOT = ZERO
+                 DISPLAY 'ERROR OPENING OUTPUT-FILE='
+                         W-OUTPUT-FILE-STATUS W-OUTPUT-FILE-STATUS-2
+                 PERFORM DISPLAY-OUTPUT-FILE-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 GO TO PROGRAM-EXIT
+              END-IF
+
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF W-CHKPT-FILE-STATUS NOT = ZERO
+                 DISPLAY 'ERROR OPENING CHECKPOINT-FILE='
+                         W-CHKPT-FILE-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 GO TO PROGRAM-EXIT
+              END-IF
+           END-IF.
+
+           IF L-RANDOM-SEED NOT = ZERO
+              MOVE L-RANDOM-SEED TO W-RANDOM-SEED
+              DISPLAY 'USING CALLER-SUPPLIED RANDOM SEED=' W-RANDOM-SEED
+           ELSE
+              MOVE FUNCTION CURRENT-DATE (9:8) TO W-RANDOM-SEED
+           END-IF.
            COMPUTE W-RANDOM = FUNCTION RANDOM (W-RANDOM-SEED).
 
-           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > L-RECORD-NBR
+           PERFORM VARYING W-I FROM W-START-ID BY 1
+                   UNTIL W-I > L-RECORD-NBR
                MOVE W-I          TO CUSTOMER-ID
-               COMPUTE W-K = 1 + (4 * FUNCTION RANDOM)
-               COMPUTE W-L = 1 + (4 * FUNCTION RANDOM)
-               STRING W-FIRST-NAME(W-K) W-LAST-NAME(W-L)
+               COMPUTE W-M = 1 + (W-FIRST-NAME-CNT * FUNCTION RANDOM)
+               COMPUTE W-L = 1 + (W-LAST-NAME-CNT * FUNCTION RANDOM)
+               STRING W-FIRST-NAME(W-M) W-LAST-NAME(W-L)
                    DELIMITED BY SIZE INTO CUSTOMER-NAME
-               COMPUTE W-K = 1 + (4 * FUNCTION RANDOM)
+               COMPUTE W-K = 1 + (W-ADDRESS-CNT * FUNCTION RANDOM)
                MOVE W-ADDRESS(W-K) TO CUSTOMER-ADDRESS
-               COMPUTE W-K = 1 + (4 * FUNCTION RANDOM)
+               COMPUTE W-K = 1 + (W-PHONE-CNT * FUNCTION RANDOM)
                MOVE W-PHONE(W-K) TO CUSTOMER-PHONE
-               COMPUTE TRANSACTION-NBR = 5 * FUNCTION RANDOM
+
+               IF W-EDGE-CASE-MODE
+                  MOVE SPACE TO CUSTOMER-NAME
+                  STRING W-FIRST-NAME(W-M) DELIMITED BY SPACE
+                         W-LAST-NAME(W-L)  DELIMITED BY SPACE
+                         W-EDGE-NAME-FILLER DELIMITED BY SIZE
+                      INTO CUSTOMER-NAME
+               END-IF
+
+               IF W-EDGE-CASE-MODE
+                       AND FUNCTION MOD (W-I, 4) = ZERO
+                  MOVE ZERO TO TRANSACTION-NBR
+               ELSE
+                  COMPUTE TRANSACTION-NBR = 5 * FUNCTION RANDOM
+               END-IF
+
+               MOVE ZERO TO W-CUST-AMOUNT
                PERFORM VARYING W-J FROM 1 BY 1
                        UNTIL W-J > TRANSACTION-NBR
-                   COMPUTE W-K = 1 + (4 * FUNCTION RANDOM)
+                   COMPUTE W-K = 1 + (W-DATE-CNT * FUNCTION RANDOM)
                    MOVE W-DATE(W-K) TO TRANSACTION-DATE(W-J)
-                   COMPUTE TRANSACTION-AMOUNT(W-J)
-                         = 235.56 * FUNCTION RANDOM
-                   MOVE '*********' TO TRANSACTION-COMMENT(W-J)
+                   IF W-EDGE-CASE-MODE
+                      IF FUNCTION MOD (W-J, 2) = ZERO
+                         MOVE ZERO TO TRANSACTION-AMOUNT(W-J)
+                         MOVE LOW-VALUE TO TRANSACTION-COMMENT(W-J)
+                      ELSE
+                         COMPUTE TRANSACTION-AMOUNT(W-J)
+                               = 0 - (235.56 * FUNCTION RANDOM)
+                         MOVE SPACE TO TRANSACTION-COMMENT(W-J)
+                      END-IF
+                   ELSE
+                      COMPUTE TRANSACTION-AMOUNT(W-J)
+                            = 235.56 * FUNCTION RANDOM
+                      MOVE '*********' TO TRANSACTION-COMMENT(W-J)
+                   END-IF
+                   ADD TRANSACTION-AMOUNT(W-J) TO W-CUST-AMOUNT
                END-PERFORM
 
-               WRITE CUSTOMER-DATA
-               IF W-OUTPUT-FILE-STATUS NOT = ZERO
-                  DISPLAY 'ERROR WRITING TO OUTPUT-FILE='
-                          W-OUTPUT-FILE-STATUS
-                  GO TO PROGRAM-EXIT
+               IF W-VSAM-MODE
+                  PERFORM WRITE-VSAM-CUSTOMER-RECORD
+               ELSE
+                  WRITE CUSTOMER-DATA
+                  IF W-OUTPUT-FILE-STATUS NOT = ZERO
+                     DISPLAY 'ERROR WRITING TO OUTPUT-FILE='
+                             W-OUTPUT-FILE-STATUS W-OUTPUT-FILE-STATUS-2
+                     PERFORM DISPLAY-OUTPUT-FILE-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     GO TO PROGRAM-EXIT
+                  END-IF
+                  MOVE W-I TO CHECKPOINT-RECORD
+                  WRITE CHECKPOINT-RECORD
+                  IF W-CHKPT-FILE-STATUS NOT = ZERO
+                     DISPLAY 'ERROR WRITING TO CHECKPOINT-FILE='
+                             W-CHKPT-FILE-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     GO TO PROGRAM-EXIT
+                  END-IF
                END-IF
+               ADD TRANSACTION-NBR TO W-TOTAL-TRANSACTIONS
+               ADD W-CUST-AMOUNT TO W-TOTAL-AMOUNT
+               ADD 1 TO W-TOTAL-CUSTOMERS
            END-PERFORM.
 
        PROGRAM-EXIT.
 
-           CLOSE OUTPUT-FILE.
+           DISPLAY 'CUSTOMERS WRITTEN    = ' W-TOTAL-CUSTOMERS.
+           DISPLAY 'TRANSACTIONS WRITTEN = ' W-TOTAL-TRANSACTIONS.
+           DISPLAY 'TOTAL TRANSACTION AMOUNT = ' W-TOTAL-AMOUNT.
+
+           IF W-VSAM-MODE
+              CLOSE VSAM-OUTPUT-FILE
+           ELSE
+              CLOSE OUTPUT-FILE
+              CLOSE CHECKPOINT-FILE
+           END-IF.
 
            GOBACK.
 
+      * ----------------------------------------------------------------
+      * LOADS THE FIVE NAME/ADDRESS/PHONE/DATE POOLS FROM CONTROL-FILE
+      * WHEN THE DATASET IS PRESENT, REPLACING THE COMPILED-IN POOLS
+      * ENTIRELY. WHEN ABSENT (FILE STATUS 35), THE COMPILED-IN POOLS
+      * ARE LEFT UNTOUCHED.
+      * ----------------------------------------------------------------
+       LOAD-CONTROL-FILE.
+
+           OPEN INPUT CONTROL-FILE.
+           IF W-CTL-FILE-STATUS = ZERO
+              DISPLAY 'LOADING NAME/ADDRESS/PHONE/DATE POOLS FROM '
+                      'CONTROL-FILE'
+              PERFORM UNTIL W-CTL-FILE-STATUS NOT = ZERO
+                 READ CONTROL-FILE
+                 IF W-CTL-FILE-STATUS = ZERO
+                    PERFORM LOAD-CONTROL-RECORD
+                 END-IF
+              END-PERFORM
+              CLOSE CONTROL-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * ROUTES ONE CONTROL-FILE RECORD TO THE POOL ITS CTL-TYPE NAMES.
+      * THE COMPILED-IN POOL FOR A CATEGORY IS CLEARED ONLY THE FIRST
+      * TIME THAT CATEGORY IS ACTUALLY SEEN IN THE FILE, SO A CATEGORY
+      * THE CONTROL FILE NEVER MENTIONS KEEPS ITS FULL COMPILED-IN
+      * POOL RATHER THAN COLLAPSING TO ONE STALE DEFAULT ENTRY.
+      * ENTRIES BEYOND THE TABLE'S MAXIMUM OCCURS ARE DISCARDED.
+      * ----------------------------------------------------------------
+       LOAD-CONTROL-RECORD.
+
+           EVALUATE CTL-TYPE
+              WHEN 'FN'
+                 IF NOT W-FIRST-NAME-WAS-SEEN
+                    MOVE ZERO TO W-FIRST-NAME-CNT
+                    SET W-FIRST-NAME-WAS-SEEN TO TRUE
+                 END-IF
+                 IF W-FIRST-NAME-CNT < 20
+                    ADD 1 TO W-FIRST-NAME-CNT
+                    MOVE CTL-VALUE(1:5)
+                         TO W-FIRST-NAME(W-FIRST-NAME-CNT)
+                 END-IF
+              WHEN 'LN'
+                 IF NOT W-LAST-NAME-WAS-SEEN
+                    MOVE ZERO TO W-LAST-NAME-CNT
+                    SET W-LAST-NAME-WAS-SEEN TO TRUE
+                 END-IF
+                 IF W-LAST-NAME-CNT < 20
+                    ADD 1 TO W-LAST-NAME-CNT
+                    MOVE CTL-VALUE(1:15)
+                         TO W-LAST-NAME(W-LAST-NAME-CNT)
+                 END-IF
+              WHEN 'AD'
+                 IF NOT W-ADDRESS-WAS-SEEN
+                    MOVE ZERO TO W-ADDRESS-CNT
+                    SET W-ADDRESS-WAS-SEEN TO TRUE
+                 END-IF
+                 IF W-ADDRESS-CNT < 20
+                    ADD 1 TO W-ADDRESS-CNT
+                    MOVE CTL-VALUE(1:20)
+                         TO W-ADDRESS(W-ADDRESS-CNT)
+                 END-IF
+              WHEN 'PH'
+                 IF NOT W-PHONE-WAS-SEEN
+                    MOVE ZERO TO W-PHONE-CNT
+                    SET W-PHONE-WAS-SEEN TO TRUE
+                 END-IF
+                 IF W-PHONE-CNT < 20
+                    ADD 1 TO W-PHONE-CNT
+                    MOVE CTL-VALUE(1:8)
+                         TO W-PHONE(W-PHONE-CNT)
+                 END-IF
+              WHEN 'DT'
+                 IF NOT W-DATE-WAS-SEEN
+                    MOVE ZERO TO W-DATE-CNT
+                    SET W-DATE-WAS-SEEN TO TRUE
+                 END-IF
+                 IF W-DATE-CNT < 10
+                    ADD 1 TO W-DATE-CNT
+                    MOVE CTL-VALUE(1:8)
+                         TO W-DATE(W-DATE-CNT)
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'IGNORING UNKNOWN CONTROL-FILE TYPE=' CTL-TYPE
+           END-EVALUATE.
+
+      * ----------------------------------------------------------------
+      * BUILDS THE VSAM-CUSTOMER-DATA RECORD FROM THE CUSTOMER-DATA
+      * FIELDS JUST GENERATED AND WRITES IT TO THE KSDS KEYED ON
+      * VSAM-CUSTOMER-ID.
+      * ----------------------------------------------------------------
+       WRITE-VSAM-CUSTOMER-RECORD.
+
+           MOVE CUSTOMER-ID      TO VSAM-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME    TO VSAM-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS TO VSAM-CUSTOMER-ADDRESS.
+           MOVE CUSTOMER-PHONE   TO VSAM-CUSTOMER-PHONE.
+           MOVE TRANSACTION-NBR  TO VSAM-TRANSACTION-NBR.
+           PERFORM VARYING W-J FROM 1 BY 1
+                   UNTIL W-J > TRANSACTION-NBR
+               MOVE TRANSACTION-DATE(W-J)
+                   TO VSAM-TRANSACTION-DATE(W-J)
+               MOVE TRANSACTION-AMOUNT(W-J)
+                   TO VSAM-TRANSACTION-AMOUNT(W-J)
+               MOVE TRANSACTION-COMMENT(W-J)
+                   TO VSAM-TRANSACTION-COMMENT(W-J)
+           END-PERFORM.
+
+           WRITE VSAM-CUSTOMER-DATA.
+           IF W-VSAM-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR WRITING TO VSAM-OUTPUT-FILE='
+                      W-VSAM-FILE-STATUS W-VSAM-FILE-STATUS-2
+              PERFORM DISPLAY-VSAM-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO PROGRAM-EXIT
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * DETERMINES THE CUSTOMER-ID TO START GENERATION AT. AN OPERATOR-
+      * SUPPLIED L-RESTART-ID TAKES PRECEDENCE. OTHERWISE THE CHECKPOINT
+      * TRAIL LEFT BY THE PRIOR RUN (IF ANY) IS READ TO THE END AND THE
+      * LAST CHECKPOINTED CUSTOMER-ID PLUS ONE BECOMES THE START POINT.
+      * ----------------------------------------------------------------
+       DETERMINE-RESTART-POINT.
+
+           MOVE 1 TO W-START-ID.
+
+           IF L-RESTART-ID NOT = ZERO
+              MOVE L-RESTART-ID TO W-START-ID
+              DISPLAY 'OPERATOR RESTART-ID SUPPLIED. RESTARTING AT '
+                      'CUSTOMER-ID=' W-START-ID
+           ELSE
+              OPEN INPUT CHECKPOINT-FILE
+              IF W-CHKPT-FILE-STATUS = ZERO
+                 PERFORM UNTIL W-CHKPT-FILE-STATUS NOT = ZERO
+                    READ CHECKPOINT-FILE
+                    IF W-CHKPT-FILE-STATUS = ZERO
+                       COMPUTE W-START-ID = CHECKPOINT-RECORD + 1
+                    END-IF
+                 END-PERFORM
+                 CLOSE CHECKPOINT-FILE
+                 IF W-START-ID > 1
+                    DISPLAY 'CHECKPOINT TRAIL FOUND. RESTARTING AT '
+                            'CUSTOMER-ID=' W-START-ID
+                 END-IF
+              END-IF
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * TRANSLATES W-OUTPUT-FILE-STATUS/W-OUTPUT-FILE-STATUS-2 INTO A
+      * HUMAN-READABLE DIAGNOSTIC FOR THE OPERATOR, COVERING THE
+      * STATUS CODES MOST LIKELY TO TURN UP AGAINST OUTPUT-FILE.
+      * ----------------------------------------------------------------
+       DISPLAY-OUTPUT-FILE-STATUS.
+
+           EVALUATE W-OUTPUT-FILE-STATUS
+              WHEN 30
+                 DISPLAY 'OUTPUT-FILE: PERMANENT ERROR ON THE DEVICE '
+                         'OR DATASET'
+              WHEN 34
+                 EVALUATE W-OUTPUT-FILE-STATUS-2
+                    WHEN '04'
+                       DISPLAY 'OUTPUT-FILE: OUT OF SPACE. EXTEND '
+                               'OUTFILE SPACE AND RERUN'
+                    WHEN OTHER
+                       DISPLAY 'OUTPUT-FILE: BOUNDARY VIOLATION. '
+                               'RECORD WOULD EXCEED THE DATASET''S '
+                               'MAXIMUM RECORD LENGTH'
+                 END-EVALUATE
+              WHEN 35
+                 DISPLAY 'OUTPUT-FILE: DATASET NOT FOUND. CHECK THE '
+                         'OUTFILE DD STATEMENT'
+              WHEN 37
+                 DISPLAY 'OUTPUT-FILE: OPEN MODE NOT SUPPORTED BY '
+                         'THE DEVICE OR DATASET ORGANIZATION'
+              WHEN 39
+                 DISPLAY 'OUTPUT-FILE: FIXED FILE ATTRIBUTES CONFLICT '
+                         'WITH THE DATASET AS CATALOGED'
+              WHEN 41
+                 DISPLAY 'OUTPUT-FILE: LOGIC ERROR. FILE ALREADY OPEN'
+              WHEN 48
+                 DISPLAY 'OUTPUT-FILE: LOGIC ERROR. WRITE ATTEMPTED '
+                         'WITHOUT THE FILE OPEN FOR OUTPUT OR EXTEND'
+              WHEN OTHER
+                 DISPLAY 'OUTPUT-FILE: UNRECOGNIZED FILE STATUS. SEE '
+                         'THE COBOL FILE STATUS TABLES'
+           END-EVALUATE.
+
+      * ----------------------------------------------------------------
+      * TRANSLATES W-VSAM-FILE-STATUS/W-VSAM-FILE-STATUS-2 INTO A
+      * HUMAN-READABLE DIAGNOSTIC FOR THE OPERATOR, COVERING THE
+      * STATUS CODES MOST LIKELY TO TURN UP AGAINST VSAM-OUTPUT-FILE.
+      * ----------------------------------------------------------------
+       DISPLAY-VSAM-FILE-STATUS.
+
+           EVALUATE W-VSAM-FILE-STATUS
+              WHEN 22
+                 DISPLAY 'VSAM-OUTPUT-FILE: DUPLICATE KEY. A RECORD '
+                         'WITH THIS CUSTOMER-ID ALREADY EXISTS ON '
+                         'THE KSDS'
+              WHEN 23
+                 DISPLAY 'VSAM-OUTPUT-FILE: RECORD NOT FOUND'
+              WHEN 30
+                 DISPLAY 'VSAM-OUTPUT-FILE: PERMANENT ERROR ON THE '
+                         'DEVICE OR DATASET'
+              WHEN 34
+                 DISPLAY 'VSAM-OUTPUT-FILE: BOUNDARY VIOLATION OR '
+                         'OUT OF SPACE. EXTEND THE KSDS AND RERUN'
+              WHEN 35
+                 DISPLAY 'VSAM-OUTPUT-FILE: DATASET NOT FOUND. CHECK '
+                         'THE VSAM-OUTPUT-FILE DD STATEMENT'
+              WHEN 37
+                 DISPLAY 'VSAM-OUTPUT-FILE: OPEN MODE NOT SUPPORTED '
+                         'BY THE DATASET ORGANIZATION'
+              WHEN 39
+                 DISPLAY 'VSAM-OUTPUT-FILE: FIXED FILE ATTRIBUTES '
+                         'CONFLICT WITH THE DATASET AS CATALOGED'
+              WHEN 41
+                 DISPLAY 'VSAM-OUTPUT-FILE: LOGIC ERROR. FILE '
+                         'ALREADY OPEN'
+              WHEN 48
+                 DISPLAY 'VSAM-OUTPUT-FILE: LOGIC ERROR. WRITE '
+                         'ATTEMPTED WITHOUT THE FILE OPEN FOR '
+                         'OUTPUT OR EXTEND'
+              WHEN OTHER
+                 DISPLAY 'VSAM-OUTPUT-FILE: UNRECOGNIZED FILE '
+                         'STATUS. SEE THE COBOL FILE STATUS TABLES'
+           END-EVALUATE.
+
        END PROGRAM PCUSTWVB.
\ No newline at end of file
