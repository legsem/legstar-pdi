@@ -0,0 +1,88 @@
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCUSTVAL.
+      * ----------------------------------------------------------------
+      * A COMPANION PROGRAM TO PCUSTWVB.
+      *
+      * VALIDATES A RCUSTDAT VB FILE PRODUCED BY PCUSTWVB. FOR EACH
+      * CUSTOMER-DATA RECORD, THE EXPECTED COBOL LOGICAL LENGTH IS
+      * RECOMPUTED FROM TRANSACTION-NBR (61 BYTE FIXED PORTION PLUS
+      * 25 BYTES PER TRANSACTION-DATA GROUP) AND COMPARED AGAINST THE
+      * ACTUAL LENGTH THE RUNTIME DERIVED FROM THE RECORD'S RDW. ANY
+      * MISMATCH MEANS THE RECORD WAS TRUNCATED OR OTHERWISE CORRUPTED
+      * AND IS FLAGGED.
+      * ----------------------------------------------------------------
+      * READS A RECFM=VB FILE
+      * COBOL LOGICAL LENGTH IS BETWEEN 61 AND 186
+      * QSAM LOGICAL RECORD IS BETWEEN 65 AND 190 (COBOL + RDW)
+      * ----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+           ASSIGN TO CUSTIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS W-INPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 2 RECORDS
+           RECORD IS VARYING IN SIZE FROM 61 TO 186 CHARACTERS
+                   DEPENDING ON W-ACTUAL-LENGTH.
+       COPY RCUSTDAT.
+
+       WORKING-STORAGE SECTION.
+       01  W-INPUT-FILE-STATUS        PIC 9(2).
+       01  W-ACTUAL-LENGTH            PIC 9(4) COMP.
+       01  W-EXPECTED-LENGTH          PIC 9(4) COMP.
+       01  W-RECORDS-READ             PIC 9(9) COMP VALUE ZERO.
+       01  W-RECORDS-BAD              PIC 9(9) COMP VALUE ZERO.
+       01  W-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88 W-EOF                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'PCUSTVAL STARTED. VALIDATING RCUSTDAT FILE'.
+           OPEN INPUT INPUT-FILE.
+           IF W-INPUT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING INPUT-FILE=' W-INPUT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO PROGRAM-EXIT
+           END-IF.
+
+           PERFORM UNTIL W-EOF
+               READ INPUT-FILE
+                   AT END
+                       SET W-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO W-RECORDS-READ
+                       COMPUTE W-EXPECTED-LENGTH =
+                               61 + (TRANSACTION-NBR * 25)
+                       IF W-ACTUAL-LENGTH NOT = W-EXPECTED-LENGTH
+                          ADD 1 TO W-RECORDS-BAD
+                          DISPLAY 'BAD RECORD NBR=' W-RECORDS-READ
+                                  ' CUSTOMER-ID=' CUSTOMER-ID
+                                  ' EXPECTED-LEN=' W-EXPECTED-LENGTH
+                                  ' ACTUAL-LEN=' W-ACTUAL-LENGTH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PROGRAM-EXIT.
+
+           DISPLAY 'RECORDS READ           = ' W-RECORDS-READ.
+           DISPLAY 'RECORDS FAILING CHECK   = ' W-RECORDS-BAD.
+           IF W-RECORDS-BAD NOT = ZERO
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           CLOSE INPUT-FILE.
+
+           GOBACK.
+
+       END PROGRAM PCUSTVAL.
