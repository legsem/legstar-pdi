@@ -0,0 +1,86 @@
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCUSTAUD.
+      * ----------------------------------------------------------------
+      * A COMPANION PROGRAM TO PCUSTWVB.
+      *
+      * APPENDS ONE LINE TO A STANDING RUN-AUDIT LOG EVERY TIME
+      * PCUSTWVB IS RUN, RECORDING THE DATE AND TIME OF THE RUN, THE
+      * NUMBER OF RECORDS THAT WERE REQUESTED, AND THE OUTCOME OF THE
+      * RUN. INTENDED TO BE RUN AS A STEP IMMEDIATELY AFTER PCUSTWVB
+      * IN THE SAME JOB, WITH THE OUTCOME SUPPLIED BY THE DRIVING JCL
+      * BASED ON PCUSTWVB'S CONDITION CODE.
+      * ----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+           ASSIGN TO AUDITLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS W-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ----------------------------------------------------------------
+      * AUD-DATE/AUD-TIME ARE STAMPED FROM FUNCTION CURRENT-DATE AT
+      * WRITE TIME. AUDITLOG IS A STANDING LOG, NEVER REPLACED, SO THE
+      * DRIVING JCL OPENS IT WITH DISP=MOD AND THIS PROGRAM OPENS IT
+      * EXTEND.
+      * ----------------------------------------------------------------
+       FD AUDIT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  AUDIT-RECORD.
+           05 AUD-DATE                PIC X(8).
+           05 AUD-TIME                PIC X(6).
+           05 AUD-RECORD-NBR          PIC 9(9).
+           05 AUD-OUTCOME             PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01  W-AUDIT-FILE-STATUS        PIC 9(2).
+
+       LINKAGE SECTION.
+      * ----------------------------------------------------------------
+      * L-RECORD-NBR - THE NUMBER OF RECORDS REQUESTED OF PCUSTWVB ON
+      *                THIS RUN (THE SAME VALUE PASSED AS ITS OWN
+      *                L-RECORD-NBR).
+      * L-OUTCOME    - A SHORT STATUS WORD SUPPLIED BY THE DRIVING JCL,
+      *                E.G. 'SUCCESS' OR 'FAILURE', BASED ON PCUSTWVB'S
+      *                CONDITION CODE.
+      * ----------------------------------------------------------------
+       01  L-PARM.
+           05 FILLER                  PIC 9(4) COMP.
+           05 L-RECORD-NBR            PIC 9(9).
+           05 L-OUTCOME               PIC X(7).
+
+       PROCEDURE DIVISION USING L-PARM.
+
+           DISPLAY 'PCUSTAUD STARTED. RECORDING RUN OUTCOME'.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF W-AUDIT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING AUDIT-FILE=' W-AUDIT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO PROGRAM-EXIT
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUD-TIME.
+           MOVE L-RECORD-NBR TO AUD-RECORD-NBR.
+           MOVE L-OUTCOME TO AUD-OUTCOME.
+
+           WRITE AUDIT-RECORD.
+           IF W-AUDIT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR WRITING TO AUDIT-FILE=' W-AUDIT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       PROGRAM-EXIT.
+
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+
+       END PROGRAM PCUSTAUD.
