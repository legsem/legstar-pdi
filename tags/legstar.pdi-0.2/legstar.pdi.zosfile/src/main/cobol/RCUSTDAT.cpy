@@ -0,0 +1,23 @@
+      * ----------------------------------------------------------------
+      * CUSTOMER-DATA RECORD LAYOUT FOR THE RCUSTDAT VB FILE
+      *
+      * FIXED PORTION (CUSTOMER-ID THRU TRANSACTION-NBR) IS 61 BYTES.
+      * EACH TRANSACTION-DATA GROUP IS 25 BYTES, OCCURS 0 TO 5 TIMES
+      * DEPENDING ON TRANSACTION-NBR, SO THE RECORD RUNS 61 TO 186
+      * BYTES AS DOCUMENTED ON THE OUTPUT-FILE FD. CUSTOMER-ID IS
+      * PIC 9(9) SO IT CAN RUN AS HIGH AS L-RECORD-NBR/CHECKPOINT-RECORD
+      * DO, WITHOUT WRAPPING BACK TO DUPLICATE KEYS ON MULTI-MILLION
+      * RECORD RUNS.
+      * ----------------------------------------------------------------
+       01  CUSTOMER-DATA.
+           05 CUSTOMER-ID             PIC 9(9).
+           05 CUSTOMER-NAME           PIC X(20).
+           05 CUSTOMER-ADDRESS        PIC X(20).
+           05 CUSTOMER-PHONE          PIC X(8).
+           05 FILLER                  PIC X(2).
+           05 TRANSACTION-NBR         PIC 9(4) COMP.
+           05 TRANSACTION-DATA OCCURS 0 TO 5 TIMES
+                 DEPENDING ON TRANSACTION-NBR.
+              10 TRANSACTION-DATE     PIC X(8).
+              10 TRANSACTION-AMOUNT   PIC S9(6)V99.
+              10 TRANSACTION-COMMENT  PIC X(9).
