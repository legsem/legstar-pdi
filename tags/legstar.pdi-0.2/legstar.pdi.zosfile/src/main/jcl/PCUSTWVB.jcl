@@ -0,0 +1,68 @@
+//PCUSTWVB JOB (ACCTNO),'GENERATE CUSTOMER FILE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  DRIVING JCL FOR THE RCUSTDAT CUSTOMER FILE GENERATOR.
+//*
+//*  STEP1 RUNS PCUSTWVB TO BUILD RCUSTDAT. OUTFILE'S SPACE IS SIZED
+//*  DIRECTLY FROM &RECCNT BELOW: AVGREC=U TELLS THE ALLOCATION TO
+//*  TREAT THE SPACE QUANTITIES AS A COUNT OF RECORDS OF THE GIVEN
+//*  AVERAGE LENGTH (123 BYTES - THE TYPICAL RCUSTDAT RECORD, THE
+//*  61-BYTE FIXED PORTION PLUS ROUGHLY 2 1/2 25-BYTE TRANSACTION
+//*  GROUPS) RATHER THAN TRACKS OR CYLINDERS, SO NO TRACK ARITHMETIC
+//*  IS NEEDED WHEN &RECCNT CHANGES. CHANGE &RECCNT TO CHANGE THE
+//*  NUMBER OF CUSTOMER RECORDS GENERATED - BUT &RECCNT MUST ALWAYS
+//*  BE CODED ZERO-PADDED TO EXACTLY 9 DIGITS (L-RECORD-NBR'S OWN
+//*  PIC 9(9) WIDTH), SINCE STEP1/STEP2/STEP3'S PARM= BELOW BUILD
+//*  L-PARM BY LITERAL TEXT CONCATENATION AND DEPEND ON &RECCNT
+//*  SUBSTITUTING TO A FIXED WIDTH TO KEEP EVERY FIELD AFTER IT
+//*  ALIGNED.
+//*
+//*  STEP2/STEP3 RUN PCUSTAUD TO APPEND ONE LINE TO THE STANDING
+//*  AUDITLOG DATASET RECORDING THE RUN'S DATE, TIME, REQUESTED
+//*  RECORD COUNT, AND OUTCOME. THE COND PARAMETERS SELECT SUCCESS OR
+//*  FAILURE WORDING BASED ON STEP1'S CONDITION CODE WITHOUT RUNNING
+//*  BOTH.
+//*
+//*  RCUSTDAT AND CHKPNT BELOW ARE ALLOCATED NEW EACH RUN, WHICH IS
+//*  RIGHT FOR A NORMAL FROM-SCRATCH RUN. BOTH DD STATEMENTS CATALOG
+//*  THE DATASET EVEN IF THE STEP ABENDS (DISP'S THIRD SUBPARAMETER),
+//*  SO A PARTIAL FILE AND ITS CHECKPOINT TRAIL SURVIVE THE FAILURE
+//*  INSTEAD OF BEING SCRATCHED. TO RESTART A RUN THAT ABENDED OR WAS
+//*  CANCELLED PART WAY THROUGH, RESUBMIT WITH BOTH DD STATEMENTS'
+//*  DISP CHANGED TO (OLD,CATLG,CATLG) SO THE PRIOR PARTIAL FILE AND
+//*  CHECKPOINT TRAIL ARE REUSED, AND EITHER SUPPLY L-RESTART-ID IN
+//*  STEP1'S PARM OR LEAVE IT ZERO TO LET PCUSTWVB PICK UP WHERE
+//*  CHKPNT'S TRAIL LEFT OFF.
+//*
+// SET RECCNT=000100000
+//*
+//STEP1    EXEC PGM=PCUSTWVB,
+//             PARM='&RECCNT.00000000000000000  '
+//STEPLIB  DD DSN=LEGSTAR.PDI.LOADLIB,DISP=SHR
+//OUTFILE  DD DSN=LEGSTAR.PDI.RCUSTDAT,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,
+//             AVGREC=U,
+//             SPACE=(123,(&RECCNT,100),RLSE),
+//             DCB=(RECFM=VB,LRECL=190,BLKSIZE=384)
+//CHKPNT   DD DSN=LEGSTAR.PDI.CHKPNT,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=900)
+//CTLFILE  DD DSN=LEGSTAR.PDI.CTLFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=PCUSTAUD,
+//             PARM='&RECCNT.SUCCESS',
+//             COND=(0,NE,STEP1)
+//STEPLIB  DD DSN=LEGSTAR.PDI.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=LEGSTAR.PDI.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=PCUSTAUD,
+//             PARM='&RECCNT.FAILURE',
+//             COND=(0,EQ,STEP1)
+//STEPLIB  DD DSN=LEGSTAR.PDI.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=LEGSTAR.PDI.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
